@@ -3,47 +3,105 @@
        author. Forrest Hood.
 
       * * * * * *
-      * This program sorts (by warehouse, vendor, and product id) three
-      * separate inventory files and merges them into one file. It then 
-      * uses the merged file to give a detailed listing of all the oil 
-      * and cream inventory in the three warehouses.
-      * Keys for sorting/merging/breaking are: Warehouse - major, 
+      * This program sorts (by warehouse, vendor, and product id) the
+      * warehouse inventory extracts listed in the warehouse control
+      * file and merges them into one file. It then uses the merged
+      * file to give a detailed listing of all the oil and cream
+      * inventory in the warehouses.
+      * Keys for sorting/merging/breaking are: Warehouse - major,
       * vendor - intermediate, and product - minor.
-      * Determines the total cost spent for each product, vendor, 
+      * Determines the total cost spent for each product, vendor,
       * warehouse, and a grand total.
+      *
+      * Modification History:
+      * The warehouse list and the input/merged filenames are now
+      * driven off a warehouse control file and run-time parameters
+      * instead of three hardcoded files, so a new warehouse can be
+      * onboarded (or a run retargeted) without a recompile.
+      * The vendor name table is likewise now loaded from a vendor
+      * master file at startup instead of being hardcoded, so a vendor
+      * can be added/renamed/retired without a recompile.
+      * Unrecognized vendor, size, and type codes are now counted and
+      * logged with a reason to the error file instead of just showing
+      * INVALID/BAD on the printed report with no record of it.
+      * A restart checkpoint is now written after the sort/merge step
+      * and after each warehouse break, so a mid-run abend does not
+      * force a full rerun of the sort/merge or re-reporting of
+      * warehouses that already finished.
+      * This run's totals are now saved to a history file and compared
+      * against the prior run's on a month-over-month trend report.
+      * Records now hold up to 10 products per warehouse/vendor/
+      * product group instead of 5, and a group that still fills every
+      * slot is flagged as possibly truncated instead of silently
+      * dropping anything past the limit.
+      * Low-stock items are now flagged REORDER on the detail line, a
+      * delimited extract of the merged inventory is written alongside
+      * the printed report, and the record counts read and written at
+      * each sort/merge stage are reconciled before the report runs so
+      * a silent data-loss bug in the sort/merge chain is caught
+      * immediately instead of showing up as a bad grand total.
       * * * * * *
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-            SELECT Unsorted-File1
-                Assign to "PR4F19-NV10.txt"
-            Organization is line sequential.
-
-            SELECT Unsorted-File2
-                Assign to "PR4F19-CA20.txt"
-            Organization is line sequential.
-
-            SELECT Unsorted-File3
-                Assign to "PR4F19-WA30.txt"
+      * Control file naming the warehouses to process and the raw
+      * extract file that feeds each one - add a line here (or point
+      * WHCTL at a different file) to onboard a new warehouse.
+            SELECT OPTIONAL Warehouse-Control-File
+                Assign dynamic WHCTL-Filename
+                Organization is line sequential
+                File Status is WHCTL-Status.
+
+      * Maintainable vendor code/name master - add, rename, or retire
+      * a vendor here instead of rebuilding the program.
+            SELECT OPTIONAL Vendor-Master-File
+                Assign dynamic VendorMaster-Filename
+                Organization is line sequential
+                File Status is Vendor-Status.
+
+      * Restart/checkpoint control file - records how far a prior run
+      * got so a rerun does not redo the sort/merge or re-report
+      * warehouses that already finished.
+            SELECT OPTIONAL Restart-Control-File
+                Assign dynamic Restart-Filename
+                Organization is line sequential
+                File Status is Restart-Status.
+
+      * Month-over-month trend history - this run's totals are
+      * appended/rewritten here after being compared to the totals
+      * left behind by the prior run.
+            SELECT OPTIONAL Trend-File
+                Assign dynamic Trend-Filename
+                Organization is line sequential
+                File Status is Trend-Status.
+
+      * Generic raw/sorted working files used to sort each warehouse's
+      * extract in turn - which physical file they point at changes
+      * every pass through 125-MergeSort-Function.
+            SELECT WH-Raw-File
+                Assign dynamic Raw-Filename
             Organization is line sequential.
 
-            SELECT Sorted-File1
-                Assign to "NV10-Sorted.txt"
+            SELECT WH-Sorted-File
+                Assign dynamic Sorted-Filename
             Organization is line sequential.
 
-            SELECT Sorted-File2
-                Assign to "CA20-Sorted.txt"
+      * Scratch accumulators used to fold each newly-sorted warehouse
+      * file into the running merge, two-at-a-time, regardless of how
+      * many warehouses the control file lists.
+            SELECT Merge-Scratch-A
+                Assign dynamic ScratchA-Filename
             Organization is line sequential.
 
-            SELECT Sorted-File3
-                Assign to "WA30-Sorted.txt"
+            SELECT Merge-Scratch-B
+                Assign dynamic ScratchB-Filename
             Organization is line sequential.
 
             SELECT Merged-File
-                Assign to "Merged-Warehouses.txt"
+                Assign dynamic Merged-Filename
             Organization is line sequential.
 
             SELECT Inventory-Report
@@ -52,74 +110,52 @@
             SELECT Error-File
                 Assign to printer "Inventory-Errors".
 
+            SELECT Trend-Report
+                Assign to printer "Trend-Report".
+
+      * Delimited extract of the merged inventory for ad hoc
+      * spreadsheet slicing.
+            SELECT Extract-File
+                Assign dynamic Extract-Filename
+            Organization is line sequential.
+
             SELECT SortMerge-File
                 Assign to "SortMerge.tmp".
 
        DATA DIVISION.
        FILE SECTION.
 
-       FD Unsorted-File1
-           Record contains 128 characters.
+      * Flat working files carried through the sort/merge chain. Only
+      * the sort-work record below needs named fields (the ones the
+      * SORT/MERGE keys are on); these are moved byte-for-byte.
+       FD WH-Raw-File
+           Record contains 248 characters.
 
-       01  Unsorted-Record1.
-           05 UR1-WHID               PIC X(4) .
-           05 UR1-Vendor             PIC X .
-           05 UR1-Product            PIC X(3) .
-           05 Filler                 PIC X(120) .
-      *
-       FD Unsorted-File2
-            Record contains 128 characters.
-
-       01  Unsorted-Record2.
-           05 UR2-WHID               PIC X(4) .
-           05 UR2-Vendor             PIC X .
-           05 UR2-Product            PIC X(3) .
-           05 Filler                 PIC X(120) .
+       01  WH-Raw-Record                PIC X(248) .
       *
-       FD Unsorted-File3
-            Record contains 128 characters.
-
-       01  Unsorted-Record3.
-           05 UR3-WHID               PIC X(4) .
-           05 UR3-Vendor             PIC X .
-           05 UR3-Product            PIC X(3) .
-           05 Filler                 PIC X(120) .
-      *
-       FD Sorted-File1
-           Record contains 128 characters.
-
-       01  Sorted-Record1.
-           05 SR1-WHID               PIC X(4) .
-           05 SR1-Vendor             PIC X .
-           05 SR1-Product            PIC X(3) .
-           05 Filler                 PIC X(120) .
+       FD WH-Sorted-File
+           Record contains 248 characters.
+
+       01  WH-Sorted-Record             PIC X(248) .
       *
-       FD Sorted-File2
-           Record contains 128 characters.
-
-       01  Sorted-Record2.
-           05 SR2-WHID               PIC X(4) .
-           05 SR2-Vendor             PIC X .
-           05 SR2-Product            PIC X(3) .
-           05 Filler                 PIC X(120) .
+       FD Merge-Scratch-A
+           Record contains 248 characters.
+
+       01  Scratch-A-Record             PIC X(248) .
       *
-       FD Sorted-File3
-           Record contains 128 characters.
-
-       01  Sorted-Record3.
-           05 SR3-WHID               PIC X(4) .
-           05 SR3-Vendor             PIC X .
-           05 SR3-Product            PIC X(3) .
-           05 Filler                 PIC X(120) .
+       FD Merge-Scratch-B
+           Record contains 248 characters.
+
+       01  Scratch-B-Record             PIC X(248) .
       *
        FD Merged-File
-           Record contains 128 characters.
+           Record contains 248 characters.
 
        01  Merged-Record.
            05 MR-WHID                PIC X(4) .
            05 MR-Vendor              PIC X .
            05 MR-Product             PIC X(3) .
-           05 MR-Data  OCCURS 5 TIMES.
+           05 MR-Data  OCCURS 10 TIMES.
                10 MRD-Name           PIC X(13) .
                10 MRD-Size           PIC X .
                10 MRD-Type           PIC X .
@@ -127,13 +163,13 @@
                10 MRD-Price          PIC S9(3)v99 .
       *
        SD SortMerge-File
-           Record contains 128 characters.
+           Record contains 248 characters.
 
        01  SortMerge-Record.
            05 SM-WHID                PIC X(4) .
            05 SM-Vendor              PIC X .
            05 SM-Product             PIC X(3) .
-           05 Filler                 PIC X(120) .
+           05 Filler                 PIC X(240) .
       *
        FD Inventory-Report
            Record contains 80 characters.
@@ -141,53 +177,196 @@
        01  Report-Line               PIC X(80) .
       *
        FD Error-File
-           Record contains 128 characters.
+           Record contains 268 characters.
+
+       01  Error-Line.
+           05 EL-Reason               PIC X(20) .
+           05 EL-Detail                PIC X(248) .
+      *
+       FD Trend-Report
+           Record contains 80 characters.
+
+       01  Trend-Report-Line          PIC X(80) .
+      *
+       FD Extract-File
+           Record contains 100 characters.
+
+       01  Extract-Line               PIC X(100) .
+      *
+       FD Warehouse-Control-File
+           Record contains 80 characters.
 
-       01  Error-Line                PIC X(128) .
+       01  WHCTL-Record               PIC X(80) .
+      *
+       FD Vendor-Master-File
+           Record contains 60 characters.
+
+       01  VMF-Record                 PIC X(60) .
+      *
+       FD Restart-Control-File
+           Record contains 26 characters.
+
+       01  RC-Record.
+           05 RC-Stage                 PIC X(10) .
+           05 RC-Last-WH                PIC X(4) .
+           05 RC-Grand-So-Far           PIC S9(9)v99
+                                          Sign is Trailing Separate.
+      *
+       FD Trend-File
+           Record contains 29 characters.
+
+       01  Trend-Record.
+           05 TR-Run-Date               PIC X(8) .
+           05 TR-Level                  PIC X .
+           05 TR-WH                     PIC X(4) .
+           05 TR-Vendor                 PIC X .
+           05 TR-Product                PIC X(3) .
+           05 TR-Amount                 PIC S9(9)v99
+                                           Sign is Trailing Separate.
 
        WORKING-STORAGE SECTION.
-       
+
        01  Flags-n-Switches.
            05 More-Data              PIC X Value 'Y'.
            05 First-Run              PIC X Value 'Y'.
            05 Valid-WH               PIC X Value 'Y'.
+           05 WHCTL-EOF              PIC X Value 'N'.
+           05 WH-Raw-EOF             PIC X Value 'N'.
+           05 WH-Sorted-EOF          PIC X Value 'N'.
+           05 ScratchA-EOF           PIC X Value 'N'.
+           05 Merged-EOF             PIC X Value 'N'.
+           05 Vendor-EOF             PIC X Value 'N'.
+           05 Trend-EOF              PIC X Value 'N'.
+           05 Restart-Skip-Merge     PIC X Value 'N'.
+           05 Restart-Active         PIC X Value 'N'.
+           05 Current-Merge-Is-A  PIC X Value 'Y'.
 
        01  Total-Fields.
            05 Grand-Total            PIC S9(9)v99 Value ZERO.
            05 WH-Total               PIC S9(8)v99 Value ZERO.
            05 Vendor-Total           PIC S9(7)v99 Value ZERO.
            05 Prod-Total             PIC S9(7)v99 Value ZERO.
-           05 Error-Total            PIC 99.
+           05 Error-Total            PIC 99 Value ZERO.
+           05 Truncated-Total        PIC 99 Value ZERO.
 
        01  Holds.
            05 WH-Hold                PIC X(4).
            05 Vendor-Hold            PIC X.
            05 Product-Hold           PIC X(3).
            05 T-T                    PIC S9(7)v99.
+           05 Restart-Last-WH        PIC X(4) Value SPACES.
+           05 Error-Reason        PIC X(20).
 
        01  Misc.
            05 Proper-Spacing         PIC 9.
-           05 Sub                    PIC 9.
+           05 Sub                    PIC 99.
+           05 Max-Products           PIC 99 Value 10.
+           05 Temp-Count          PIC 9(7).
+           05 Reorder-Threshold      PIC S9(4) Value +50.
+           05 CSV-Stock           PIC ----9.
+           05 CSV-Cost            PIC ----9.99.
+
+      * * * Buffers the report/error/extract/trend lines for the
+      * warehouse currently being read; 199-Flush-Staged-Output writes
+      * them to the real files only once that warehouse's break is
+      * reached. A restart that has to fully reprocess the warehouse
+      * that was still in progress at the last abend therefore never
+      * leaves that warehouse's output sitting in the real files twice. * * *
+       01  Stage-Table.
+           05 Stage-Entry Occurs 500 Times
+               Indexed by Stage-Index.
+               10 ST-Target          PIC X.
+               10 ST-Advancing       PIC 9.
+               10 ST-Data            PIC X(268).
+       01  Stage-Count               PIC 9(3) Value ZERO.
+       01  Stage-Target              PIC X.
+       01  Stage-Advancing           PIC 9.
+       01  Stage-Data                PIC X(268).
 
        01  WS-Current-Date.
            05  WS-Year               PIC 99.
            05  WS-Month              PIC 99.
            05  WS-Day                PIC 99.
-      
-       01  Vendor-Table-Description.
-           05 PIC X(13) Value 'IMadeInHouse'.
-           05 PIC X(13) Value 'TTansia Corp.'.
-           05 PIC X(13) Value 'AAMEL Ltd'.
-           05 PIC X(13) Value 'WWEST Corp'.
-           05 PIC X(13) Value 'DDENIO Corp.'.
-           05 PIC X(13) Value 'VVISSON Corp.'.
-           05 PIC X(13) Value 'NNETON Ltd'.
-
-       01  Vendor-Table REDEFINES Vendor-Table-Description.
-           05  Vendor-Item Occurs 7 Times
+
+      * * * Run-time parameters - overridable at run time from
+      * environment variables in 120-Init-Parameters so operations can
+      * retarget a run without a recompile. * * *
+       01  Run-Parameters.
+           05 WHCTL-Filename        PIC X(72)
+                                          Value 'Warehouse-Control.txt'.
+           05 VendorMaster-Filename PIC X(72)
+                                          Value 'Vendor-Master.txt'.
+           05 Restart-Filename      PIC X(72)
+                                          Value 'Pg4-Restart.ctl'.
+           05 Trend-Filename        PIC X(72)
+                                          Value 'Inventory-History.txt'.
+           05 Merged-Filename       PIC X(72)
+                                          Value 'Merged-Warehouses.txt'.
+           05 ScratchA-Filename     PIC X(72)
+                                          Value 'Merge-Scratch-A.tmp'.
+           05 ScratchB-Filename     PIC X(72)
+                                          Value 'Merge-Scratch-B.tmp'.
+           05 Extract-Filename      PIC X(72)
+                                          Value 'Inventory-Extract.csv'.
+           05 Raw-Filename          PIC X(72).
+           05 Sorted-Filename       PIC X(72).
+           05 Env-Value             PIC X(72).
+
+       01  File-Statuses.
+           05 WHCTL-Status        PIC XX Value '00'.
+           05 Vendor-Status       PIC XX Value '00'.
+           05 Restart-Status      PIC XX Value '00'.
+           05 Trend-Status        PIC XX Value '00'.
+
+      * * * Warehouse table - loaded from the control file at
+      * startup; falls back to the original three warehouses if the
+      * control file is absent or empty. * * *
+       01  Warehouse-Table.
+           05 WH-Entry Occurs 20 Times
+               Indexed by WH-Index.
+               10 WHT-Code           PIC X(4).
+               10 WHT-Path           PIC X(72).
+       01  WH-Count                 PIC 99 Value ZERO.
+       01  Parse-WHCode           PIC X(4).
+       01  Parse-WHPath           PIC X(72).
+
+      * * * Record counts carried through the sort/merge chain, so a
+      * mismatch between what went in and what came out is caught
+      * before the report is ever printed. * * *
+       01  Reconcile-Table.
+           05 RCE-Entry Occurs 20 Times
+               Indexed by RCE-Index.
+               10 RCE-WH             PIC X(4).
+               10 RCE-Raw-Count      PIC 9(6).
+               10 RCE-Sorted-Count   PIC 9(6).
+       01  Total-Raw-Read            PIC 9(7) Value ZERO.
+       01  Total-Sorted-Write        PIC 9(7) Value ZERO.
+       01  Final-Merged-Count        PIC 9(7) Value ZERO.
+
+      * * * Vendor table - loaded from the vendor master file at
+      * startup; falls back to the original seven vendors if the
+      * master file is absent or empty. * * *
+       01  Vendor-Table.
+           05  Vendor-Item Occurs 50 Times
                Indexed by Vendor-Index.
                10 Vendor-Key         PIC X.
                10 VI-Vendor-Name     PIC X(12).
+       01  Vendor-Count              PIC 99 Value ZERO.
+       01  Parse-VCode            PIC X.
+       01  Parse-VName            PIC X(40).
+
+      * * * Prior-run trend table * * *
+       01  Prior-Trend-Table.
+           05 PT-Entry Occurs 300 Times
+               Indexed by PT-Index.
+               10 PT-Level           PIC X.
+               10 PT-WH               PIC X(4).
+               10 PT-Vendor            PIC X.
+               10 PT-Product           PIC X(3).
+               10 PT-Amount             PIC S9(9)v99.
+       01  PT-Count                  PIC 9(4) Value ZERO.
+       01  Prior-Amount            PIC S9(9)v99.
+       01  Prior-Found             PIC X.
 
 
 
@@ -260,6 +439,13 @@
            05 DL-Stock           PIC Z999.
            05                    PIC XXX Value SPACES.
            05 DL-Cost            PIC $$$,$$$.99.
+           05                    PIC X Value SPACES.
+           05 DL-Reorder-Flag    PIC X(7) Value SPACES.
+
+       01  Truncation-Line.
+           05                    PIC X(10) Value SPACES.
+           05                    PIC X(50) Value
+               '*** GROUP MAY BE TRUNCATED - RECHECK STOCK ***'.
 
        01  Product-Total-Line.
            05                    PIC X(21) Value SPACES.
@@ -289,50 +475,567 @@
            05                    PIC X(12) Value SPACES.
            05 GTL-Cost           PIC $$$,$$$,$$$.99.
 
+       01  Trend-Heading-Line.
+           05                    PIC X(10) Value SPACES.
+           05                    PIC X(38) Value
+               'INVENTORY TREND REPORT - VS PRIOR RUN'.
+
+       01  Trend-WH-Line.
+           05                    PIC X(5) Value SPACES.
+           05                    PIC X(11) Value 'WAREHOUSE: '.
+           05 TWL-WH             PIC X(4).
+           05                    PIC X(4) Value SPACES.
+           05                    PIC X(8) Value 'CURRENT:'.
+           05 TWL-Current        PIC $$,$$$,$$$.99.
+           05                    PIC X(2) Value SPACES.
+           05                    PIC X(6) Value 'PRIOR:'.
+           05 TWL-Prior          PIC $$,$$$,$$$.99.
+           05                    PIC X(2) Value SPACES.
+           05 TWL-Trend          PIC X(9).
+
+       01  Trend-Grand-Line.
+           05                    PIC X(5) Value SPACES.
+           05                    PIC X(13) Value 'GRAND TOTAL: '.
+           05                    PIC X(8) Value 'CURRENT:'.
+           05 TGL-Current        PIC $$$,$$$,$$$.99.
+           05                    PIC X(2) Value SPACES.
+           05                    PIC X(6) Value 'PRIOR:'.
+           05 TGL-Prior          PIC $$$,$$$,$$$.99.
+           05                    PIC X(2) Value SPACES.
+           05 TGL-Trend          PIC X(9).
+
        PROCEDURE DIVISION.
-       
+
        100-Main-Function.
-           PERFORM 125-MergeSort-Function
+           PERFORM 120-Init-Parameters
+           PERFORM 110-Check-Restart
+           PERFORM 130-Load-Warehouse-Table
+           IF Restart-Skip-Merge = 'N'
+               PERFORM 125-MergeSort-Function
+               PERFORM 190-Reconcile-Counts
+               PERFORM 195-Save-Checkpoint-Merged
+           END-IF
+           PERFORM 150-Load-Vendor-Table
+           PERFORM 160-Load-Prior-Trend
            PERFORM 200-Housekeeping
            PERFORM 300-Read-File
            PERFORM 600-Print-Grand-Total
            PERFORM 1000-End-Function
            .
-      * Sorts all 3 file, then merges them.
+      * Picks up any run-time overrides for the control and merged
+      * filenames so operations can retarget a run (different period's
+      * extract, corrected feed, etc.) without a source change or
+      * recompile.
+       120-Init-Parameters.
+           ACCEPT Env-Value FROM ENVIRONMENT 'WHCTL'
+           IF Env-Value NOT = SPACES
+               MOVE Env-Value to WHCTL-Filename
+           END-IF
+           ACCEPT Env-Value FROM ENVIRONMENT 'VENDORFILE'
+           IF Env-Value NOT = SPACES
+               MOVE Env-Value to VendorMaster-Filename
+           END-IF
+           ACCEPT Env-Value FROM ENVIRONMENT 'RESTARTFILE'
+           IF Env-Value NOT = SPACES
+               MOVE Env-Value to Restart-Filename
+           END-IF
+           ACCEPT Env-Value FROM ENVIRONMENT 'TRENDFILE'
+           IF Env-Value NOT = SPACES
+               MOVE Env-Value to Trend-Filename
+           END-IF
+           ACCEPT Env-Value FROM ENVIRONMENT 'MERGEDFILE'
+           IF Env-Value NOT = SPACES
+               MOVE Env-Value to Merged-Filename
+           END-IF
+           ACCEPT Env-Value FROM ENVIRONMENT 'EXTRACTFILE'
+           IF Env-Value NOT = SPACES
+               MOVE Env-Value to Extract-Filename
+           END-IF
+           .
+      * Looks for a checkpoint left by a prior run that did not finish.
+      * MERGED means the sort/merge is good and can be skipped outright.
+      * WHDONE additionally means some warehouses were already fully
+      * reported, so 300-Read-File can fast-forward past them.
+       110-Check-Restart.
+           OPEN INPUT Restart-Control-File
+           IF Restart-Status = '00'
+               READ Restart-Control-File
+                   NOT AT END
+                       IF RC-Stage = 'MERGED' OR RC-Stage = 'WHDONE'
+                           MOVE 'Y' to Restart-Skip-Merge
+                       END-IF
+                       IF RC-Stage = 'WHDONE'
+                           MOVE 'Y' to Restart-Active
+                           MOVE RC-Last-WH to Restart-Last-WH
+                       END-IF
+                       MOVE RC-Grand-So-Far to Grand-Total
+               END-READ
+               CLOSE Restart-Control-File
+           END-IF
+           .
+      * Sorts every warehouse's raw extract named in the warehouse
+      * control table, then folds the sorted files together two at a
+      * time into Merged-File. Any number of warehouses listed in the
+      * control file is handled by the same loop.
        125-MergeSort-Function.
-           SORT SortMerge-File
-               ON ASCENDING KEY SM-WHID
-               ON ASCENDING KEY SM-Vendor
-               ON ASCENDING KEY SM-Product
-            USING Unsorted-File1
-            GIVING Sorted-File1
-
-            SORT SortMerge-File
-               ON ASCENDING KEY SM-WHID
-               ON ASCENDING KEY SM-Vendor
-               ON ASCENDING KEY SM-Product
-            USING Unsorted-File2
-            GIVING Sorted-File2
-
-            SORT SortMerge-File
-               ON ASCENDING KEY SM-WHID
-               ON ASCENDING KEY SM-Vendor
-               ON ASCENDING KEY SM-Product
-            USING Unsorted-File3
-            GIVING Sorted-File3
-
-            MERGE SortMerge-File
-                ON ASCENDING KEY SM-WHID
-                ON ASCENDING KEY SM-Vendor
-                ON ASCENDING KEY SM-Product
-            USING Sorted-File1, Sorted-File2, Sorted-File3
-            GIVING Merged-File
-            .
+           MOVE ZERO to Total-Raw-Read
+           MOVE ZERO to Total-Sorted-Write
+
+           PERFORM VARYING WH-Index FROM 1 BY 1
+                   UNTIL WH-Index > WH-Count
+
+               MOVE WHT-Path(WH-Index) to Raw-Filename
+               PERFORM 135-Count-Raw-Records
+               MOVE WHT-Code(WH-Index) to RCE-WH(WH-Index)
+               MOVE Temp-Count to RCE-Raw-Count(WH-Index)
+               ADD Temp-Count to Total-Raw-Read
+
+               MOVE SPACES to Sorted-Filename
+               STRING 'Sorted-' DELIMITED BY SIZE
+                      WHT-Code(WH-Index) DELIMITED BY SIZE
+                      '.txt' DELIMITED BY SIZE
+                      INTO Sorted-Filename
+               END-STRING
+
+               EVALUATE TRUE
+                   WHEN WH-Count = 1
+                       SORT SortMerge-File
+                           ON ASCENDING KEY SM-WHID
+                           ON ASCENDING KEY SM-Vendor
+                           ON ASCENDING KEY SM-Product
+                        USING WH-Raw-File
+                        GIVING Merged-File
+      * Only one warehouse, so the sort lands straight in Merged-File
+      * with no separate sorted-file stage - count Merged-File itself
+      * so a SORT that drops or duplicates records is still caught.
+                       PERFORM 142-Count-Merged-Records
+
+                   WHEN WH-Index = 1
+                       SORT SortMerge-File
+                           ON ASCENDING KEY SM-WHID
+                           ON ASCENDING KEY SM-Vendor
+                           ON ASCENDING KEY SM-Product
+                        USING WH-Raw-File
+                        GIVING Merge-Scratch-A
+                       MOVE 'Y' to Current-Merge-Is-A
+                       PERFORM 141-Count-ScratchA-Records
+
+                   WHEN WH-Index = WH-Count
+                       SORT SortMerge-File
+                           ON ASCENDING KEY SM-WHID
+                           ON ASCENDING KEY SM-Vendor
+                           ON ASCENDING KEY SM-Product
+                        USING WH-Raw-File
+                        GIVING WH-Sorted-File
+                       PERFORM 140-Count-Sorted-Records
+                       IF Current-Merge-Is-A = 'Y'
+                           MERGE SortMerge-File
+                               ON ASCENDING KEY SM-WHID
+                               ON ASCENDING KEY SM-Vendor
+                               ON ASCENDING KEY SM-Product
+                            USING Merge-Scratch-A, WH-Sorted-File
+                            GIVING Merged-File
+                       ELSE
+                           MERGE SortMerge-File
+                               ON ASCENDING KEY SM-WHID
+                               ON ASCENDING KEY SM-Vendor
+                               ON ASCENDING KEY SM-Product
+                            USING Merge-Scratch-B, WH-Sorted-File
+                            GIVING Merged-File
+                       END-IF
+
+                   WHEN OTHER
+                       SORT SortMerge-File
+                           ON ASCENDING KEY SM-WHID
+                           ON ASCENDING KEY SM-Vendor
+                           ON ASCENDING KEY SM-Product
+                        USING WH-Raw-File
+                        GIVING WH-Sorted-File
+                       PERFORM 140-Count-Sorted-Records
+                       IF Current-Merge-Is-A = 'Y'
+                           MERGE SortMerge-File
+                               ON ASCENDING KEY SM-WHID
+                               ON ASCENDING KEY SM-Vendor
+                               ON ASCENDING KEY SM-Product
+                            USING Merge-Scratch-A, WH-Sorted-File
+                            GIVING Merge-Scratch-B
+                           MOVE 'N' to Current-Merge-Is-A
+                       ELSE
+                           MERGE SortMerge-File
+                               ON ASCENDING KEY SM-WHID
+                               ON ASCENDING KEY SM-Vendor
+                               ON ASCENDING KEY SM-Product
+                            USING Merge-Scratch-B, WH-Sorted-File
+                            GIVING Merge-Scratch-A
+                           MOVE 'Y' to Current-Merge-Is-A
+                       END-IF
+               END-EVALUATE
+           END-PERFORM
+           .
+      * Reads the warehouse control file into the warehouse table; if
+      * it is missing or empty, falls back to the original three
+      * warehouses so the program still runs out of the box.
+       130-Load-Warehouse-Table.
+           MOVE ZERO to WH-Count
+           OPEN INPUT Warehouse-Control-File
+           IF WHCTL-Status = '00'
+               PERFORM UNTIL WHCTL-EOF = 'Y'
+                   READ Warehouse-Control-File
+                       AT END
+                           MOVE 'Y' to WHCTL-EOF
+                       NOT AT END
+                           IF WH-Count < 20
+                               ADD 1 to WH-Count
+                               MOVE SPACES to Parse-WHCode
+                               MOVE SPACES to Parse-WHPath
+                               UNSTRING WHCTL-Record DELIMITED BY ','
+                                   INTO Parse-WHCode
+                                        Parse-WHPath
+                               END-UNSTRING
+                               MOVE Parse-WHCode
+                                   to WHT-Code(WH-Count)
+                               MOVE Parse-WHPath
+                                   to WHT-Path(WH-Count)
+                           ELSE
+                               DISPLAY '*** WAREHOUSE TABLE FULL - '
+                                   'DROPPING CONTROL FILE LINE: '
+                                   WHCTL-Record
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE Warehouse-Control-File
+           END-IF
+           IF WH-Count = 0
+               PERFORM 132-Load-Default-Warehouses
+           END-IF
+           .
+      * Original three-warehouse list, used only when no control file
+      * is present.
+       132-Load-Default-Warehouses.
+           MOVE 'NV10' to WHT-Code(1)
+           MOVE 'PR4F19-NV10.txt' to WHT-Path(1)
+           MOVE 'CA20' to WHT-Code(2)
+           MOVE 'PR4F19-CA20.txt' to WHT-Path(2)
+           MOVE 'WA30' to WHT-Code(3)
+           MOVE 'PR4F19-WA30.txt' to WHT-Path(3)
+           MOVE 3 to WH-Count
+           .
+      * Counts the records in the warehouse's raw extract before it is
+      * sorted.
+       135-Count-Raw-Records.
+           MOVE ZERO to Temp-Count
+           MOVE 'N' to WH-Raw-EOF
+           OPEN INPUT WH-Raw-File
+           PERFORM UNTIL WH-Raw-EOF = 'Y'
+               READ WH-Raw-File
+                   AT END
+                       MOVE 'Y' to WH-Raw-EOF
+                   NOT AT END
+                       ADD 1 to Temp-Count
+               END-READ
+           END-PERFORM
+           CLOSE WH-Raw-File
+           .
+      * Counts the records written to the just-sorted warehouse file.
+       140-Count-Sorted-Records.
+           MOVE ZERO to Temp-Count
+           MOVE 'N' to WH-Sorted-EOF
+           OPEN INPUT WH-Sorted-File
+           PERFORM UNTIL WH-Sorted-EOF = 'Y'
+               READ WH-Sorted-File
+                   AT END
+                       MOVE 'Y' to WH-Sorted-EOF
+                   NOT AT END
+                       ADD 1 to Temp-Count
+               END-READ
+           END-PERFORM
+           CLOSE WH-Sorted-File
+           MOVE Temp-Count to RCE-Sorted-Count(WH-Index)
+           ADD Temp-Count to Total-Sorted-Write
+           .
+      * Same idea as 140-Count-Sorted-Records, but for the first
+      * warehouse of a multi-warehouse run, whose sort lands directly
+      * in Merge-Scratch-A instead of WH-Sorted-File.
+       141-Count-ScratchA-Records.
+           MOVE ZERO to Temp-Count
+           MOVE 'N' to ScratchA-EOF
+           OPEN INPUT Merge-Scratch-A
+           PERFORM UNTIL ScratchA-EOF = 'Y'
+               READ Merge-Scratch-A
+                   AT END
+                       MOVE 'Y' to ScratchA-EOF
+                   NOT AT END
+                       ADD 1 to Temp-Count
+               END-READ
+           END-PERFORM
+           CLOSE Merge-Scratch-A
+           MOVE Temp-Count to RCE-Sorted-Count(WH-Index)
+           ADD Temp-Count to Total-Sorted-Write
+           .
+      * Counts the records in Merged-File for a single-warehouse run,
+      * where the sort writes straight to Merged-File with no separate
+      * sorted-file stage of its own.
+       142-Count-Merged-Records.
+           MOVE ZERO to Temp-Count
+           MOVE 'N' to Merged-EOF
+           OPEN INPUT Merged-File
+           PERFORM UNTIL Merged-EOF = 'Y'
+               READ Merged-File
+                   AT END
+                       MOVE 'Y' to Merged-EOF
+                   NOT AT END
+                       ADD 1 to Temp-Count
+               END-READ
+           END-PERFORM
+           CLOSE Merged-File
+           MOVE 'N' to Merged-EOF
+           MOVE Temp-Count to RCE-Sorted-Count(WH-Index)
+           ADD Temp-Count to Total-Sorted-Write
+           .
+      * Counts the records that made it into the merged file and
+      * compares every stage's counts, reporting any mismatch before
+      * 300-Read-File starts reading.
+       190-Reconcile-Counts.
+           MOVE ZERO to Final-Merged-Count
+           MOVE 'N' to Merged-EOF
+           OPEN INPUT Merged-File
+           PERFORM UNTIL Merged-EOF = 'Y'
+               READ Merged-File
+                   AT END
+                       MOVE 'Y' to Merged-EOF
+                   NOT AT END
+                       ADD 1 to Final-Merged-Count
+               END-READ
+           END-PERFORM
+           CLOSE Merged-File
+           MOVE 'N' to Merged-EOF
+
+           DISPLAY 'SORT/MERGE RECORD COUNT RECONCILIATION'
+           PERFORM VARYING WH-Index FROM 1 BY 1
+                   UNTIL WH-Index > WH-Count
+               DISPLAY '  WAREHOUSE ' WHT-Code(WH-Index)
+                       ' RAW=' RCE-Raw-Count(WH-Index)
+                       ' SORTED=' RCE-Sorted-Count(WH-Index)
+               IF RCE-Raw-Count(WH-Index)
+                       NOT = RCE-Sorted-Count(WH-Index)
+                   DISPLAY '  *** MISMATCH SORTING WAREHOUSE '
+                           WHT-Code(WH-Index) ' ***'
+               END-IF
+           END-PERFORM
+           DISPLAY '  TOTAL RAW RECORDS READ    = ' Total-Raw-Read
+           DISPLAY '  TOTAL SORTED RECORDS WRITTEN = '
+                   Total-Sorted-Write
+           DISPLAY '  MERGED FILE RECORDS READ   = ' Final-Merged-Count
+           IF Total-Sorted-Write NOT = Final-Merged-Count
+               DISPLAY '  *** MISMATCH BETWEEN SORTED OUTPUT AND '
+                       'MERGED FILE ***'
+           END-IF
+           .
+      * Records that the sort/merge step finished cleanly, so a
+      * restarted run can skip straight to 300-Read-File.
+       195-Save-Checkpoint-Merged.
+           MOVE 'MERGED' to RC-Stage
+           MOVE SPACES to RC-Last-WH
+           MOVE Grand-Total to RC-Grand-So-Far
+           OPEN OUTPUT Restart-Control-File
+           WRITE RC-Record
+           CLOSE Restart-Control-File
+           .
+      * Buffers one line of report/error/extract/trend output for the
+      * warehouse currently being read instead of writing it straight
+      * to the real file - see 199-Flush-Staged-Output. Stage-Target,
+      * Stage-Advancing, and Stage-Data are set by the caller first.
+       196-Stage-Line.
+           IF Stage-Count < 500
+               ADD 1 to Stage-Count
+               MOVE Stage-Target to ST-Target(Stage-Count)
+               MOVE Stage-Advancing to ST-Advancing(Stage-Count)
+               MOVE Stage-Data to ST-Data(Stage-Count)
+           ELSE
+               DISPLAY '*** OUTPUT STAGE TABLE FULL - DROPPING LINE: '
+                   Stage-Data
+           END-IF
+           .
+      * Records that a warehouse break fully finished, so a restarted
+      * run can fast-forward past every warehouse up through this one.
+       197-Save-Checkpoint-Warehouse.
+           MOVE 'WHDONE' to RC-Stage
+           MOVE WH-Hold to RC-Last-WH
+           MOVE Grand-Total to RC-Grand-So-Far
+           OPEN OUTPUT Restart-Control-File
+           WRITE RC-Record
+           CLOSE Restart-Control-File
+           .
+      * Clears the checkpoint once the run finishes normally so the
+      * next run starts from the top.
+       198-Clear-Checkpoint.
+           MOVE 'NONE' to RC-Stage
+           MOVE SPACES to RC-Last-WH
+           MOVE ZERO to RC-Grand-So-Far
+           OPEN OUTPUT Restart-Control-File
+           WRITE RC-Record
+           CLOSE Restart-Control-File
+           .
+      * Writes this warehouse's buffered report/error/extract/trend
+      * lines to the real files now that the warehouse is confirmed
+      * complete, then empties the buffer for the next warehouse. This
+      * runs before 197-Save-Checkpoint-Warehouse so a restart never
+      * finds a checkpoint for a warehouse whose output was not fully
+      * written.
+       199-Flush-Staged-Output.
+           PERFORM VARYING Stage-Index FROM 1 BY 1
+                   UNTIL Stage-Index > Stage-Count
+               EVALUATE ST-Target(Stage-Index)
+                   WHEN 'H'
+                       MOVE ST-Data(Stage-Index) to Report-Line
+                       WRITE Report-Line After Advancing PAGE
+                   WHEN 'R'
+                       MOVE ST-Data(Stage-Index) to Report-Line
+                       MOVE ST-Advancing(Stage-Index) to Proper-Spacing
+                       WRITE Report-Line After Advancing Proper-Spacing
+                   WHEN 'E'
+                       MOVE ST-Data(Stage-Index) to Error-Line
+                       WRITE Error-Line
+                   WHEN 'X'
+                       MOVE ST-Data(Stage-Index) to Extract-Line
+                       WRITE Extract-Line
+                   WHEN 'D'
+                       MOVE ST-Data(Stage-Index) to Trend-Record
+                       WRITE Trend-Record
+                   WHEN 'T'
+                       MOVE ST-Data(Stage-Index) to Trend-Report-Line
+                       MOVE ST-Advancing(Stage-Index) to Proper-Spacing
+                       WRITE Trend-Report-Line
+                           After Advancing Proper-Spacing
+               END-EVALUATE
+           END-PERFORM
+           MOVE ZERO to Stage-Count
+           .
+      * Reads the vendor master file into the vendor table; if it is
+      * missing or empty, falls back to the original seven vendors so
+      * the program still runs out of the box.
+       150-Load-Vendor-Table.
+           MOVE ZERO to Vendor-Count
+           OPEN INPUT Vendor-Master-File
+           IF Vendor-Status = '00'
+               PERFORM UNTIL Vendor-EOF = 'Y'
+                   READ Vendor-Master-File
+                       AT END
+                           MOVE 'Y' to Vendor-EOF
+                       NOT AT END
+                           IF Vendor-Count < 50
+                               ADD 1 to Vendor-Count
+                               MOVE SPACES to Parse-VCode
+                               MOVE SPACES to Parse-VName
+                               UNSTRING VMF-Record DELIMITED BY ','
+                                   INTO Parse-VCode
+                                        Parse-VName
+                               END-UNSTRING
+                               MOVE Parse-VCode
+                                   to Vendor-Key(Vendor-Count)
+                               MOVE Parse-VName
+                                   to VI-Vendor-Name(Vendor-Count)
+                           ELSE
+                               DISPLAY '*** VENDOR TABLE FULL - '
+                                   'DROPPING MASTER FILE LINE: '
+                                   VMF-Record
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE Vendor-Master-File
+           END-IF
+           IF Vendor-Count = 0
+               PERFORM 155-Load-Default-Vendors
+           END-IF
+           .
+      * Original seven-vendor table, used only when no vendor master
+      * file is present.
+       155-Load-Default-Vendors.
+           MOVE 'I' to Vendor-Key(1)
+           MOVE 'MadeInHouse' to VI-Vendor-Name(1)
+           MOVE 'T' to Vendor-Key(2)
+           MOVE 'Tansia Corp.' to VI-Vendor-Name(2)
+           MOVE 'A' to Vendor-Key(3)
+           MOVE 'AMEL Ltd' to VI-Vendor-Name(3)
+           MOVE 'W' to Vendor-Key(4)
+           MOVE 'WEST Corp' to VI-Vendor-Name(4)
+           MOVE 'D' to Vendor-Key(5)
+           MOVE 'DENIO Corp.' to VI-Vendor-Name(5)
+           MOVE 'V' to Vendor-Key(6)
+           MOVE 'VISSON Corp.' to VI-Vendor-Name(6)
+           MOVE 'N' to Vendor-Key(7)
+           MOVE 'NETON Ltd' to VI-Vendor-Name(7)
+           MOVE 7 to Vendor-Count
+           .
+      * Loads the totals the prior run left in the trend history file
+      * so this run's totals can be compared against them.
+       160-Load-Prior-Trend.
+           MOVE ZERO to PT-Count
+           OPEN INPUT Trend-File
+           IF Trend-Status = '00'
+               PERFORM UNTIL Trend-EOF = 'Y'
+                   READ Trend-File
+                       AT END
+                           MOVE 'Y' to Trend-EOF
+                       NOT AT END
+                           IF PT-Count < 300
+                               ADD 1 to PT-Count
+                               MOVE TR-Level to PT-Level(PT-Count)
+                               MOVE TR-WH to PT-WH(PT-Count)
+                               MOVE TR-Vendor to PT-Vendor(PT-Count)
+                               MOVE TR-Product to PT-Product(PT-Count)
+                               MOVE TR-Amount to PT-Amount(PT-Count)
+                           ELSE
+                               DISPLAY '*** PRIOR TREND TABLE FULL - '
+                                   'DROPPING HISTORY FILE LINE: '
+                                   TR-Run-Date TR-Level TR-WH
+                                   TR-Vendor TR-Product
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+      * Closed either way - an OPEN INPUT on a missing OPTIONAL file
+      * still leaves it positioned open, and it gets opened again for
+      * OUTPUT in 200-Housekeeping to record this run's history.
+           CLOSE Trend-File
+           .
       * Opens the files, gets the date, moves the date to heading 2.
        200-Housekeeping.
            OPEN INPUT Merged-File
-           OPEN OUTPUT Inventory-Report
-           OPEN OUTPUT Error-File
+      * A restart that is fast-forwarding past warehouses a prior run
+      * already finished (Restart-Active) must EXTEND these files
+      * instead of opening them OUTPUT - an OUTPUT open would truncate
+      * the report, error log, extract, and trend history the aborted
+      * run already wrote for those warehouses, and they are never
+      * regenerated since 300-Read-File skips straight past them. The
+      * warehouse that was still in progress when the prior run aborted
+      * gets fully reprocessed from its first record, but that is safe
+      * to EXTEND onto too - 196-Stage-Line/199-Flush-Staged-Output hold
+      * a warehouse's output in memory until its break is reached, so
+      * the aborted run never left partial output for that warehouse
+      * sitting in these files to begin with.
+           IF Restart-Active = 'Y'
+               OPEN EXTEND Inventory-Report
+               OPEN EXTEND Error-File
+               OPEN EXTEND Trend-Report
+               OPEN EXTEND Extract-File
+               OPEN EXTEND Trend-File
+           ELSE
+               OPEN OUTPUT Inventory-Report
+               OPEN OUTPUT Error-File
+               OPEN OUTPUT Trend-Report
+               OPEN OUTPUT Extract-File
+               OPEN OUTPUT Trend-File
+               MOVE 1 to Proper-Spacing
+               WRITE Trend-Report-Line from Trend-Heading-Line
+                   After Advancing Proper-Spacing
+               MOVE SPACES to Extract-Line
+               STRING 'WAREHOUSE,VENDOR,PRODUCT,SIZE,TYPE,STOCK,COST'
+                       DELIMITED BY SIZE
+                   INTO Extract-Line
+               END-STRING
+               WRITE Extract-Line
+           END-IF
            ACCEPT WS-Current-Date FROM DATE
            MOVE WS-Month TO H2-Month
            MOVE WS-Day TO H2-Day
@@ -341,22 +1044,32 @@
       * Writes the page headings to the top of every page.
        225-Page-Headings.
             ADD 1 To H2-PageNum
-            WRITE Report-Line From Heading-One
-               After Advancing PAGE
+            MOVE Heading-One to Report-Line
+            MOVE 'H' to Stage-Target
+            MOVE Report-Line to Stage-Data
+            PERFORM 196-Stage-Line
             MOVE 1 To Proper-Spacing
-            WRITE Report-Line From Heading-Two
-                After Advancing Proper-Spacing
+            MOVE Heading-Two to Report-Line
+            MOVE 'R' to Stage-Target
+            MOVE Proper-Spacing to Stage-Advancing
+            MOVE Report-Line to Stage-Data
+            PERFORM 196-Stage-Line
             .
       * Writes the warehouse heading.
        250-Print-Warehouse.
            MOVE WH-Hold to WHID-Heading
            MOVE 2 To Proper-Spacing
-           WRITE Report-Line From Warehouse-Heading
-               After Advancing Proper-Spacing
+           MOVE Warehouse-Heading to Report-Line
+           MOVE 'R' to Stage-Target
+           MOVE Proper-Spacing to Stage-Advancing
+           MOVE Report-Line to Stage-Data
+           PERFORM 196-Stage-Line
             MOVE 2 to Proper-Spacing
            .
-      * Gets the vendor's full name by searching the table, writes 
-      * the vendor heading.
+      * Gets the vendor's full name by searching the table, writes
+      * the vendor heading. An unrecognized vendor code is logged and
+      * counted as an error in addition to showing INVALID on the
+      * report.
        275-Print-Vendor.
             Set Vendor-Index to 1
 
@@ -367,33 +1080,51 @@
                             Vendor-Hold DELIMITED BY SIZE
                             INTO VH-Vendor
                     END-STRING
+                    MOVE 'INVALID VENDOR' to Error-Reason
+                    PERFORM 900-Log-Error
                 WHEN Vendor-Hold = Vendor-Key(Vendor-Index)
                    MOVE VI-Vendor-Name(Vendor-Index) To VH-Vendor
             END-SEARCH
 
-            WRITE Report-Line from Vendor-Heading
-               After Advancing Proper-Spacing
+            MOVE Vendor-Heading to Report-Line
+            MOVE 'R' to Stage-Target
+            MOVE Proper-Spacing to Stage-Advancing
+            MOVE Report-Line to Stage-Data
+            PERFORM 196-Stage-Line
             MOVE 2 to Proper-Spacing
             .
 
        280-Print-Detail-Headings.
-           WRITE Report-Line from Detail-Heading-One
-               After Advancing Proper-Spacing
+           MOVE Detail-Heading-One to Report-Line
+           MOVE 'R' to Stage-Target
+           MOVE Proper-Spacing to Stage-Advancing
+           MOVE Report-Line to Stage-Data
+           PERFORM 196-Stage-Line
             MOVE 1 to Proper-Spacing
-            Write Report-Line From Detail-Heading-Two
-                After Advancing Proper-Spacing
+           MOVE Detail-Heading-Two to Report-Line
+           MOVE 'R' to Stage-Target
+           MOVE Proper-Spacing to Stage-Advancing
+           MOVE Report-Line to Stage-Data
+           PERFORM 196-Stage-Line
             Move 2 to Proper-Spacing
             .
-                
+
       * Reads the file line by line and calls the function to process
-      * the data.
+      * the data. On a restart with a warehouse-level checkpoint, skips
+      * every record for a warehouse that already finished last run.
        300-Read-File.
             PERFORM UNTIL More-Data = 'N'
                 READ Merged-File
                     AT END
                        MOVE 'N' to More-Data
                     NOT AT END
-                        PERFORM 400-Process-File
+                        IF Restart-Active = 'Y'
+                                AND MR-WHID NOT > Restart-Last-WH
+                            CONTINUE
+                        ELSE
+                            MOVE 'N' to Restart-Active
+                            PERFORM 400-Process-File
+                        END-IF
                 END-READ
             END-PERFORM
             .
@@ -404,17 +1135,16 @@
             IF Valid-WH = 'N' then
                 MOVE MR-WHID TO WH-Hold
             END-IF
-      * Validates the warehouse id.
-            EVALUATE TRUE
-                WHEN MR-WHID  = 'CA20'
-                   MOVE 'Y' to Valid-WH
-                WHEN MR-WHID = 'NV10'
-                    MOVE 'Y' to Valid-WH
-                WHEN MR-WHID = 'WA30'
+      * Validates the warehouse id against the warehouse table loaded
+      * by 130-Load-Warehouse-Table instead of a fixed list of
+      * literals.
+            MOVE 'N' to Valid-WH
+            PERFORM VARYING WH-Index FROM 1 BY 1
+                    UNTIL WH-Index > WH-Count
+                IF MR-WHID = WHT-Code(WH-Index)
                     MOVE 'Y' to Valid-WH
-                WHEN OTHER
-                    MOVE 'N' to Valid-WH
-            END-EVALUATE
+                END-IF
+            END-PERFORM
       * Checks if it's the first run or if the warehouse/vendor/product
       * has changed and breaks if it has.
             IF Valid-WH = 'Y'
@@ -451,7 +1181,7 @@
 
                     MOVE 1 to Sub
 
-                    PERFORM UNTIL Sub > 5
+                    PERFORM UNTIL Sub > Max-Products
       * Validates that the input isn't blank
                         IF MRD-Stock(Sub) NOT = SPACES then
       * Only prints the product name once for each product
@@ -478,6 +1208,9 @@
                                         MRD-Size(Sub) DELIMITED BY SIZE
                                         INTO DL-Size
                                     END-STRING
+                                    MOVE 'INVALID SIZE CODE' to
+                                        Error-Reason
+                                    PERFORM 900-Log-Error
                             END-EVALUATE
       * Validates/expands the type.
                             EVALUATE TRUE
@@ -489,8 +1222,11 @@
                                     STRING 'BAD' DELIMITED BY ' '
                                             ' ' DELIMITED BY SIZE
                                         MRD-Type(Sub) DELIMITED BY SIZE
-                                        INTO DL-Size
+                                        INTO DL-Type
                                     END-STRING
+                                    MOVE 'INVALID TYPE CODE' to
+                                        Error-Reason
+                                    PERFORM 900-Log-Error
                             END-EVALUATE
       * Validates the stock and price and adds them to the totals.
                             IF (MRD-Price(Sub) IS NUMERIC) then
@@ -498,42 +1234,115 @@
                                  MOVE MRD-Stock(Sub) to DL-Stock
                         COMPUTE T-T = MRD-Price(Sub) * MRD-Stock(Sub)
                                  MOVE T-T to DL-Cost
+                                 IF MRD-Stock(Sub) < Reorder-Threshold
+                                     MOVE 'REORDER' to DL-Reorder-Flag
+                                 ELSE
+                                     MOVE SPACES to DL-Reorder-Flag
+                                 END-IF
                                  ADD T-T to Grand-Total
                                  ADD T-T to WH-Total
                                  ADD T-T to Vendor-Total
                                  ADD T-T to Prod-Total
+                                 PERFORM 700-Write-Extract-Record
                                  MOVE ZEROS to T-T
 
                                 ELSE
                                     MOVE ZEROS to DL-Stock
                                     MOVE ZEROS to DL-Cost
+                                    MOVE SPACES to DL-Reorder-Flag
                                 END-IF
                             ELSE
                                 MOVE ZEROS to DL-Stock
                                 MOVE ZEROS to DL-Cost
+                                MOVE SPACES to DL-Reorder-Flag
                             END-IF
 
-                            WRITE Report-Line from Detail-Line
-                               After Advancing Proper-Spacing
-                            MOVE 1 to Proper-Spacing      
+                            MOVE Detail-Line to Report-Line
+                            MOVE 'R' to Stage-Target
+                            MOVE Proper-Spacing to Stage-Advancing
+                            MOVE Report-Line to Stage-Data
+                            PERFORM 196-Stage-Line
+                            MOVE 1 to Proper-Spacing
 
                         END-IF
                         ADD 1 to Sub
-                    END-PERFORM                  
-            ELSE 
-                ADD 1 to Error-Total
-                WRITE Error-Line from Merged-Record
+                    END-PERFORM
+      * If every slot in the group is filled, there may be more
+      * products for this warehouse/vendor/product than this record
+      * can hold - flag it instead of silently dropping them.
+                    IF MRD-Stock(Max-Products) NOT = SPACES
+                        MOVE Truncation-Line to Report-Line
+                        MOVE 'R' to Stage-Target
+                        MOVE Proper-Spacing to Stage-Advancing
+                        MOVE Report-Line to Stage-Data
+                        PERFORM 196-Stage-Line
+                        MOVE 1 to Proper-Spacing
+                        ADD 1 to Truncated-Total
+                        MOVE 'POSSIBLE TRUNCATION' to
+                            Error-Reason
+                        PERFORM 900-Log-Error
+                    END-IF
+            ELSE
+                MOVE 'INVALID WAREHOUSE' to Error-Reason
+                PERFORM 900-Log-Error
             END-IF
             .
-            
+      * Logs a counted, reasoned error to the error file instead of
+      * letting bad data disappear into the printed report.
+       900-Log-Error.
+           ADD 1 to Error-Total
+           MOVE Error-Reason to EL-Reason
+           MOVE Merged-Record to EL-Detail
+           MOVE 'E' to Stage-Target
+           MOVE Error-Line to Stage-Data
+           PERFORM 196-Stage-Line
+           .
+      * Writes one CSV line to the extract file for the product just
+      * priced out in 400-Process-File.
+       700-Write-Extract-Record.
+           MOVE SPACES to Extract-Line
+           MOVE MRD-Stock(Sub) to CSV-Stock
+           MOVE T-T to CSV-Cost
+           STRING WH-Hold       DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  MR-Vendor     DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  MR-Product    DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  MRD-Size(Sub) DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  MRD-Type(Sub) DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  CSV-Stock  DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  CSV-Cost   DELIMITED BY SIZE
+               INTO Extract-Line
+           END-STRING
+           MOVE 'X' to Stage-Target
+           MOVE Extract-Line to Stage-Data
+           PERFORM 196-Stage-Line
+           .
+
        500-Warehouse-Break.
            PERFORM 525-Vendor-Break
            MOVE WH-Hold to WTL-ID
            MOVE WH-Total to WTL-Cost
-           WRITE Report-Line from Warehouse-Total-Line
-               After Advancing Proper-Spacing
+           MOVE Warehouse-Total-Line to Report-Line
+           MOVE 'R' to Stage-Target
+           MOVE Proper-Spacing to Stage-Advancing
+           MOVE Report-Line to Stage-Data
+           PERFORM 196-Stage-Line
             MOVE 2 to Proper-Spacing
+            MOVE 'W' to TR-Level
+            MOVE WH-Hold to TR-WH
+            MOVE SPACES to TR-Vendor
+            MOVE SPACES to TR-Product
+            MOVE WH-Total to TR-Amount
+            PERFORM 960-Compare-WH-Trend
+            PERFORM 950-Write-Trend-Record
             MOVE ZEROS to WH-Total
+            PERFORM 199-Flush-Staged-Output
+            PERFORM 197-Save-Checkpoint-Warehouse
             .
 
        525-Vendor-Break.
@@ -552,9 +1361,18 @@
             END-SEARCH
 
             MOVE Vendor-Total to VTL-Cost
-            WRITE Report-Line from Vendor-Total-Line
-                After Advancing Proper-Spacing
+            MOVE Vendor-Total-Line to Report-Line
+            MOVE 'R' to Stage-Target
+            MOVE Proper-Spacing to Stage-Advancing
+            MOVE Report-Line to Stage-Data
+            PERFORM 196-Stage-Line
             MOVE 2 to Proper-Spacing
+            MOVE 'V' to TR-Level
+            MOVE WH-Hold to TR-WH
+            MOVE Vendor-Hold to TR-Vendor
+            MOVE SPACES to TR-Product
+            MOVE Vendor-Total to TR-Amount
+            PERFORM 950-Write-Trend-Record
             MOVE ZEROS to Vendor-Total
             .
 
@@ -562,26 +1380,126 @@
             MOVE Product-Hold to PTL-Name
             MOVE Prod-Total to PTL-Cost
             MOVE 2 to Proper-Spacing
-            WRITE Report-Line from Product-Total-Line
-                After Advancing Proper-Spacing
+            MOVE Product-Total-Line to Report-Line
+            MOVE 'R' to Stage-Target
+            MOVE Proper-Spacing to Stage-Advancing
+            MOVE Report-Line to Stage-Data
+            PERFORM 196-Stage-Line
             MOVE 3 to Proper-Spacing
+            MOVE 'P' to TR-Level
+            MOVE WH-Hold to TR-WH
+            MOVE Vendor-Hold to TR-Vendor
+            MOVE Product-Hold to TR-Product
+            MOVE Prod-Total to TR-Amount
+            PERFORM 950-Write-Trend-Record
             MOVE ZEROS to Prod-Total
             .
+      * Writes one trend-history record for the level/keys set up by
+      * the calling break paragraph.
+       950-Write-Trend-Record.
+           MOVE WS-Year to TR-Run-Date(1:2)
+           MOVE WS-Month to TR-Run-Date(3:2)
+           MOVE WS-Day to TR-Run-Date(5:2)
+           MOVE '  ' to TR-Run-Date(7:2)
+           MOVE 'D' to Stage-Target
+           MOVE Trend-Record to Stage-Data
+           PERFORM 196-Stage-Line
+           .
+      * Looks up this warehouse's total from the prior run's trend
+      * table and prints a current-vs-prior comparison line.
+       960-Compare-WH-Trend.
+           MOVE 'N' to Prior-Found
+           MOVE ZERO to Prior-Amount
+           PERFORM VARYING PT-Index FROM 1 BY 1
+                   UNTIL PT-Index > PT-Count
+               IF PT-Level(PT-Index) = 'W'
+                       AND PT-WH(PT-Index) = WH-Hold
+                   MOVE 'Y' to Prior-Found
+                   MOVE PT-Amount(PT-Index) to Prior-Amount
+               END-IF
+           END-PERFORM
+
+           MOVE WH-Hold to TWL-WH
+           MOVE WH-Total to TWL-Current
+           IF Prior-Found = 'Y'
+               MOVE Prior-Amount to TWL-Prior
+               EVALUATE TRUE
+                   WHEN WH-Total > Prior-Amount
+                       MOVE 'UP' to TWL-Trend
+                   WHEN WH-Total < Prior-Amount
+                       MOVE 'DOWN' to TWL-Trend
+                   WHEN OTHER
+                       MOVE 'SAME' to TWL-Trend
+               END-EVALUATE
+           ELSE
+               MOVE ZERO to TWL-Prior
+               MOVE 'NEW' to TWL-Trend
+           END-IF
+           MOVE 1 to Proper-Spacing
+           MOVE Trend-WH-Line to Trend-Report-Line
+           MOVE 'T' to Stage-Target
+           MOVE Proper-Spacing to Stage-Advancing
+           MOVE Trend-Report-Line to Stage-Data
+           PERFORM 196-Stage-Line
+           .
+      * Looks up the prior run's grand total and prints a
+      * current-vs-prior comparison line.
+       965-Compare-Grand-Trend.
+           MOVE 'N' to Prior-Found
+           MOVE ZERO to Prior-Amount
+           PERFORM VARYING PT-Index FROM 1 BY 1
+                   UNTIL PT-Index > PT-Count
+               IF PT-Level(PT-Index) = 'G'
+                   MOVE 'Y' to Prior-Found
+                   MOVE PT-Amount(PT-Index) to Prior-Amount
+               END-IF
+           END-PERFORM
+
+           MOVE Grand-Total to TGL-Current
+           IF Prior-Found = 'Y'
+               MOVE Prior-Amount to TGL-Prior
+               EVALUATE TRUE
+                   WHEN Grand-Total > Prior-Amount
+                       MOVE 'UP' to TGL-Trend
+                   WHEN Grand-Total < Prior-Amount
+                       MOVE 'DOWN' to TGL-Trend
+                   WHEN OTHER
+                       MOVE 'SAME' to TGL-Trend
+               END-EVALUATE
+           ELSE
+               MOVE ZERO to TGL-Prior
+               MOVE 'NEW' to TGL-Trend
+           END-IF
+           MOVE 2 to Proper-Spacing
+           WRITE Trend-Report-Line from Trend-Grand-Line
+               After Advancing Proper-Spacing
+           .
 
        600-Print-Grand-Total.
            PERFORM 500-Warehouse-Break
            MOVE Grand-Total to GTL-Cost
            WRITE Report-Line From Grand-Total-Line
                After Advancing Proper-Spacing
+            MOVE 'G' to TR-Level
+            MOVE SPACES to TR-WH
+            MOVE SPACES to TR-Vendor
+            MOVE SPACES to TR-Product
+            MOVE Grand-Total to TR-Amount
+            PERFORM 965-Compare-Grand-Trend
+            PERFORM 950-Write-Trend-Record
             DISPLAY 'There were ' Error-Total ' error(s) in the input'
+            DISPLAY 'There were ' Truncated-Total
+                    ' group(s) that may have been truncated'
+            PERFORM 198-Clear-Checkpoint
             .
-                
+
 
        1000-End-Function.
            CLOSE Merged-File
            CLOSE Error-File
            CLOSE Inventory-Report
-           STOP RUN 
+           CLOSE Trend-Report
+           CLOSE Extract-File
+           CLOSE Trend-File
+           STOP RUN
            .
-
-    
\ No newline at end of file
